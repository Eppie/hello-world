@@ -0,0 +1,126 @@
+//FIZZBUZZ JOB (ACCTNO),'FIZZBUZZ RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------*
+//* BATCH JOB: RUNS THE FIZZ-BUZZ BATCH REPORT AND RETAINS ITS    *
+//* RESULTS ON A SEQUENTIAL DATASET FOR DOWNSTREAM DISTRIBUTION   *
+//* INSTEAD OF LEAVING THEM IN SYSOUT ONLY.                       *
+//*--------------------------------------------------------------*
+//* STEP DEFVSAM: DEFINE THE FB.VSAM.DATA KSDS THAT HOLDS ONE      *
+//* RECORD PER NUM, KEYED BY VALUE, FOR RANDOM LOOKUP DOWNSTREAM,  *
+//* IF IT DOESN'T ALREADY EXIST.  LEFT ALONE WHEN IT DOES, SO A    *
+//* RESTART OF AN IN-PROGRESS RANGE (REQ 006) DOESN'T LOSE THE     *
+//* VSAM ROWS ALREADY WRITTEN FOR THE LOW END OF THE RANGE - THE   *
+//* PROGRAM ITSELF (2000-OPEN-CHECKPOINT) DECIDES OPEN OUTPUT VS   *
+//* OPEN I-O BASED ON WHETHER THIS IS A RESTART.  DEFINED REUSE SO *
+//* A FRESH (NON-RESTART) RERUN'S OPEN OUTPUT CAN RESET THE        *
+//* CLUSTER TO EMPTY INSTEAD OF FAILING AGAINST ONE STILL HOLDING  *
+//* A PRIOR RUN'S ROWS.                                            *
+//*--------------------------------------------------------------*
+//DEFVSAM  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(FB.VSAM.DATA)
+  IF LASTCC = 0 THEN -
+    SET MAXCC = 0
+  ELSE -
+    DEFINE CLUSTER (NAME(FB.VSAM.DATA)          -
+           INDEXED                              -
+           REUSE                                -
+           KEYS(9 9)                            -
+           RECORDSIZE(63 63)                    -
+           TRACKS(5 5)                          -
+           FREESPACE(10 10)                     -
+           SHAREOPTIONS(2 3))                   -
+           DATA    (NAME(FB.VSAM.DATA.DATA))    -
+           INDEX   (NAME(FB.VSAM.DATA.INDEX))
+  IF LASTCC = 0 THEN -
+    SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//* STEP DEFCKPT: DEFINE THE FB.CHECKPOINT.DATA RRDS (REQ 006)    *
+//* fizzbuzz.cbl OPENS RANDOM AGAINST A RELATIVE KEY, WHICH ON A   *
+//* REAL SYSTEM HAS TO BE A VSAM NUMBERED CLUSTER, NOT A QSAM      *
+//* DATASET - DEFINED ONCE, LEFT ALONE ON EVERY SUBSEQUENT RUN OR  *
+//* RESTART THE SAME WAY AS FB.VSAM.DATA ABOVE.                    *
+//*--------------------------------------------------------------*
+//DEFCKPT  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(FB.CHECKPOINT.DATA)
+  IF LASTCC = 0 THEN -
+    SET MAXCC = 0
+  ELSE -
+    DEFINE CLUSTER (NAME(FB.CHECKPOINT.DATA)    -
+           NUMBERED                             -
+           RECORDSIZE(166 166)                  -
+           TRACKS(1 1)                          -
+           SHAREOPTIONS(2 3))                   -
+           DATA    (NAME(FB.CHECKPOINT.DATA.DATA))
+  IF LASTCC = 0 THEN -
+    SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//* STEP FBRULGEN: WRITES THE RANGE/RULE CONTROL CARDS ONCE TO A  *
+//* TEMPORARY DATASET SO FIZZBUZ AND FBRECON BOTH READ THE SAME   *
+//* CARDS INSTEAD OF TWO HAND-MAINTAINED IN-STREAM COPIES THAT    *
+//* CAN DRIFT APART - REQ 007'S RECONCILIATION IS ONLY AS         *
+//* INDEPENDENT AS THAT SYNC.  THE RULE CARDS THEMSELVES ARE      *
+//* DRAWN FROM FB.RULES.MASTER, THE LIVE TABLE AN OPERATOR        *
+//* MAINTAINS THROUGH THE FBRU ONLINE TRANSACTION (SEE FBRULES    *
+//* .JCL/FBRULE.CSD), SO A RULE ADDED OR DEACTIVATED ONLINE TAKES *
+//* EFFECT ON THE NEXT RUN OF THIS JOB WITHOUT A JCL CHANGE.      *
+//*--------------------------------------------------------------*
+//FBRULGEN EXEC PGM=FBRULGEN
+//STEPLIB  DD DSN=FB.LOADLIB,DISP=SHR
+//FBRULES  DD DSN=FB.RULES.MASTER,DISP=SHR
+//FBCARDS  DD DSN=&&FBCTLCRD,DISP=(NEW,PASS),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//* FBOUT IS DISP=MOD, NOT NEW, SO A RERUN OR A RESTART (REQ 006)  *
+//* OF THIS JOB CAN STILL ALLOCATE IT WHEN IT'S ALREADY CATALOGED  *
+//* FROM A PRIOR ATTEMPT - fizz-buzz ITSELF DECIDES OPEN OUTPUT    *
+//* (FRESH RUN, STARTS THE DATASET OVER) VS OPEN EXTEND (RESTART,  *
+//* APPENDS PAST THE LAST CHECKPOINT) AT 0000-MAIN-PROCESSING.     *
+//*--------------------------------------------------------------*
+//FIZZBUZ  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=FB.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=&&FBCTLCRD,DISP=(OLD,PASS)
+//FBOUT    DD DSN=FB.OUTPUT.DATA,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=163,BLKSIZE=0)
+//FBVSAM   DD DSN=FB.VSAM.DATA,DISP=SHR
+//FBCKPT   DD DSN=FB.CHECKPOINT.DATA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP FBRECON: INDEPENDENTLY RECOMPUTES THE EXPECTED TOTALS    *
+//* FROM THE SAME SYSIN CARDS AND CROSS-CHECKS THEM AGAINST THE   *
+//* TRAILER FIZZBUZ JUST WROTE.  FAILS THE JOB (RC=8) ON MISMATCH.*
+//*--------------------------------------------------------------*
+//FBRECON  EXEC PGM=FBRECON,COND=(0,NE,FIZZBUZ)
+//STEPLIB  DD DSN=FB.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=&&FBCTLCRD,DISP=(OLD,DELETE)
+//FBOUT    DD DSN=FB.OUTPUT.DATA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP FBXTRCT: EXTRACTS THE DETAIL ROWS ON FB.OUTPUT.DATA TO A  *
+//* COMMA-DELIMITED FEED FOR THE DOWNSTREAM REPORTING TEAM'S       *
+//* FILE-TRANSFER/INTERFACE PROCESS.  FBXTRACT IS DISP=MOD, NOT    *
+//* NEW, SO A RERUN CAN ALLOCATE IT WHEN IT'S ALREADY CATALOGED -  *
+//* fbxtrct ALWAYS OPENS IT OUTPUT AND REBUILDS THE FEED FROM      *
+//* SCRATCH EACH TIME, SO MOD HERE ONLY AFFECTS ALLOCATION, NOT    *
+//* WHETHER THE FEED IS APPENDED TO.                               *
+//*--------------------------------------------------------------*
+//FBXTRCT  EXEC PGM=FBXTRCT,COND=(0,NE,FIZZBUZ)
+//STEPLIB  DD DSN=FB.LOADLIB,DISP=SHR
+//FBOUT    DD DSN=FB.OUTPUT.DATA,DISP=SHR
+//FBXTRACT DD DSN=FB.EXTRACT.DATA,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
