@@ -0,0 +1,47 @@
+//FBRULES  JOB (ACCTNO),'FB RULE TABLE SETUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINES THE VSAM FILES BEHIND THE FBRU ONLINE  *
+//* RULE-MAINTENANCE TRANSACTION (SEE FBRULE.CSD FOR THE CICS      *
+//* RESOURCE DEFINITIONS THAT POINT AT THEM).                      *
+//*   FB.RULES.MASTER - KSDS, KEYED BY DIVISOR, THE LIVE RULE TABLE.*
+//*   FB.RULES.AUDIT  - ESDS, APPEND-ONLY LOG OF EVERY CHANGE MADE  *
+//*                     THROUGH THE FBRU TRANSACTION.               *
+//*--------------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE FB.RULES.MASTER CLUSTER PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(FB.RULES.MASTER)           -
+         INDEXED                                  -
+         KEYS(4 0)                                -
+         RECORDSIZE(36 36)                        -
+         TRACKS(1 1)                              -
+         FREESPACE(10 10)                         -
+         SHAREOPTIONS(2 3))                       -
+         DATA    (NAME(FB.RULES.MASTER.DATA))     -
+         INDEX   (NAME(FB.RULES.MASTER.INDEX))
+  DELETE FB.RULES.AUDIT CLUSTER PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(FB.RULES.AUDIT)             -
+         NONINDEXED                                -
+         RECORDSIZE(51 51)                         -
+         TRACKS(5 5)                               -
+         SHAREOPTIONS(2 3))                        -
+         DATA    (NAME(FB.RULES.AUDIT.DATA))
+/*
+//*--------------------------------------------------------------*
+//* SEEDS THE CLASSIC 3/FIZZ, 5/BUZZ PAIR SO THE TABLE ISN'T      *
+//* EMPTY THE FIRST TIME AN OPERATOR SIGNS ON TO FBRU.            *
+//*--------------------------------------------------------------*
+//SEED     EXEC PGM=IDCAMS,COND=(0,NE,DEFINE)
+//SYSPRINT DD SYSOUT=*
+//FBRULES  DD DSN=FB.RULES.MASTER,DISP=SHR
+//SYSIN    DD *
+  REPRO INFILE(SEEDIN) OUTFILE(FBRULES)
+/*
+//SEEDIN   DD *,DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+0003Fizz     Y20260101000000SETUP
+0005Buzz     Y20260101000000SETUP
+/*
