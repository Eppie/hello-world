@@ -0,0 +1,75 @@
+*---------------------------------------------------------------*
+* FBRULEM.BMS                                                    *
+* Mapset for the FBRU online divisor/label rule maintenance      *
+* transaction (fb-rulmnt).  One entry map: a function/key area   *
+* for add/change/deactivate, and a five-line browse list of the  *
+* current FB.RULES.MASTER table with PF7/PF8 to page.            *
+*---------------------------------------------------------------*
+FBRULES  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+FBRULEM  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(ASKIP,BRT),                                      X
+               INITIAL='FIZZBUZZ RULE MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='FUNC (A/C/D/B):'
+FUNC     DFHMDF POS=(3,18),                                            X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(4,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='DIVISOR:'
+DIVISOR  DFHMDF POS=(4,18),                                            X
+               LENGTH=4,                                               X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='LABEL:'
+LABEL    DFHMDF POS=(5,18),                                            X
+               LENGTH=9,                                               X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='ACTIVE (Y/N):'
+ACTIVE   DFHMDF POS=(6,18),                                            X
+               LENGTH=1,                                               X
+               ATTRB=UNPROT
+*
+         DFHMDF POS=(8,1),                                             X
+               LENGTH=45,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='DIV  LABEL     ACT  LAST CHANGED       BY'
+TBL1     DFHMDF POS=(9,1),LENGTH=45,ATTRB=ASKIP
+TBL2     DFHMDF POS=(10,1),LENGTH=45,ATTRB=ASKIP
+TBL3     DFHMDF POS=(11,1),LENGTH=45,ATTRB=ASKIP
+TBL4     DFHMDF POS=(12,1),LENGTH=45,ATTRB=ASKIP
+TBL5     DFHMDF POS=(13,1),LENGTH=45,ATTRB=ASKIP
+*
+         DFHMDF POS=(20,1),                                            X
+               LENGTH=78,                                              X
+               ATTRB=ASKIP,                                            X
+               INITIAL='PF3=EXIT  PF7=TOP  PF8=FORWARD  ENTER=APPLY'
+MSG      DFHMDF POS=(22,1),                                            X
+               LENGTH=78,                                              X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
