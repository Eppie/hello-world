@@ -1,16 +1,470 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fizz-buzz.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT fb-sysin-file ASSIGN TO "SYSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sysin-status.
+
+           SELECT fb-output-file ASSIGN TO "FBOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-output-status.
+
+           SELECT fb-vsam-file ASSIGN TO "FBVSAM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS fb-vsam-value
+               FILE STATUS IS ws-vsam-status.
+
+           SELECT fb-ckpt-file ASSIGN TO "FBCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS ws-ckpt-key
+               FILE STATUS IS ws-ckpt-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  fb-sysin-file
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY FBCTL.
+
+       FD  fb-output-file
+           RECORD CONTAINS 163 CHARACTERS.
+           COPY FBRECORD.
+           COPY FBTRAIL.
+
+       FD  fb-vsam-file.
+           COPY FBRECORD
+               REPLACING FB-DETAIL-RECORD BY FB-VSAM-RECORD
+                         FB-REC-SEQ-NUM  BY FB-VSAM-SEQ-NUM
+                         FB-REC-VALUE    BY FB-VSAM-VALUE
+                         FB-REC-LABEL    BY FB-VSAM-LABEL.
+
+       FD  fb-ckpt-file.
+           COPY FBCKPT.
+
        WORKING-STORAGE SECTION.
 
-       01 num pic 999.
+       01  ws-max-rules                PIC 9(1) VALUE 5.
+      *    ONE BELOW THE PIC 9(9) CEILING, NOT THE CEILING ITSELF -
+      *    THE VARYING IN 0000-MAIN-PROCESSING ADDS 1 TO NUM AFTER
+      *    THE LAST VALUE IS PROCESSED TO TEST "NUM > WS-HIGH", SO
+      *    ALLOWING WS-HIGH TO REACH THE FIELD'S TRUE MAXIMUM WOULD
+      *    LET THAT INCREMENT OVERFLOW NUM AND WRAP IT TO ZERO
+      *    INSTEAD OF TRIPPING THE LOOP TEST.
+       01  ws-max-num                  PIC 9(9) VALUE 999999998.
+
+       01  num                        PIC 9(9).
+       01  ws-true-last-num           PIC 9(9) VALUE 0.
+
+      *    WS-LOW IS THE SYSIN-SUPPLIED LOW BOUND FOR THE WHOLE RUN -
+      *    IT NEVER CHANGES AFTER 1000-READ-PARAMETERS, BECAUSE
+      *    6000-WRITE-CHECKPOINT, 8000-FINALIZE, AND 2000-OPEN-
+      *    CHECKPOINT'S RESTART MATCH TEST ALL NEED IT TO STILL READ
+      *    AS THE ORIGINAL CARD VALUE, NOT WHERE A RESTART HAPPENED TO
+      *    PICK BACK UP.  WS-RESUME-LOW IS THE ACTUAL STARTING POINT
+      *    FOR THIS EXECUTION'S VARYING LOOP - EQUAL TO WS-LOW ON A
+      *    FRESH RUN, OR ONE PAST THE LAST NUM ALREADY ON DISK WHEN
+      *    2100-RESUME-FROM-CHECKPOINT SETS IT.
+       01  ws-range.
+           05  ws-low                  PIC 9(9).
+           05  ws-high                 PIC 9(9).
+       01  ws-resume-low               PIC 9(9).
+
+       01  ws-rule-table.
+           05  ws-rule-count           PIC 9(1) VALUE 0.
+           05  ws-rule-entry OCCURS 5 TIMES INDEXED BY ws-rule-idx.
+               10  ws-rule-divisor         PIC 9(4).
+               10  ws-rule-label           PIC X(9).
+
+       01  ws-counters.
+           05  ws-total                PIC 9(9) VALUE 0.
+           05  ws-count-combo          PIC 9(9) VALUE 0.
+           05  ws-count-plain          PIC 9(9) VALUE 0.
+           05  ws-rule-hit-count OCCURS 5 TIMES PIC 9(9) VALUE 0.
+
+       01  ws-work-fields.
+           05  ws-match-count          PIC 9(2) VALUE 0.
+           05  ws-single-rule-idx      PIC 9(1) VALUE 0.
+           05  ws-build-label          PIC X(45).
+           05  ws-label-scratch        PIC X(60).
+           05  ws-label-prev           PIC X(60).
+      *    WIDE ENOUGH TO HOLD A TOTAL/PLAIN/COMBO SUMMARY PLUS ONE
+      *    "LABEL=COUNT" SEGMENT FOR EACH OF THE (NOW CONFIGURABLE,
+      *    UP TO WS-MAX-RULES) RULE-TABLE ENTRIES WITHOUT STRING
+      *    TRUNCATING THE LINE.
+           05  ws-trailer-line         PIC X(200).
+           05  ws-trailer-prev         PIC X(200).
+           05  ws-count-ed             PIC Z(8)9.
+
+       01  ws-sysin-status             PIC XX.
+       01  ws-output-status            PIC XX.
+       01  ws-vsam-status              PIC XX.
+       01  ws-ckpt-status              PIC XX.
+       01  ws-ckpt-key                 PIC 9(4) VALUE 1.
+       01  ws-ckpt-interval            PIC 9(9) VALUE 100000.
+       01  ws-resuming                 PIC X VALUE 'N'.
+           88  ws-is-resuming              VALUE 'Y'.
+       01  ws-vsam-sync-ok             PIC X VALUE 'N'.
+           88  ws-vsam-sync-open           VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       PERFORM VARYING NUM FROM 1 BY 1 UNTIL num > 100
-           IF FUNCTION MOD (num, 15) = 0 THEN DISPLAY "FizzBuzz"
-           ELSE IF FUNCTION MOD (num, 3) = 0 THEN DISPLAY "Fizz"
-           ELSE IF FUNCTION MOD (num, 5) = 0 THEN DISPLAY "Buzz"
-           ELSE DISPLAY num
-       END-PERFORM.
-       STOP RUN.
+
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-READ-PARAMETERS
+           PERFORM 4000-VALIDATE-RANGE
+           MOVE ws-low TO ws-resume-low
+           PERFORM 2000-OPEN-CHECKPOINT
+           IF ws-is-resuming
+               OPEN EXTEND fb-output-file
+               PERFORM 4100-CHECK-OUTPUT-OPEN
+               OPEN I-O fb-vsam-file
+               PERFORM 4200-CHECK-VSAM-OPEN
+           ELSE
+               OPEN OUTPUT fb-output-file
+               PERFORM 4100-CHECK-OUTPUT-OPEN
+               OPEN OUTPUT fb-vsam-file
+               PERFORM 4200-CHECK-VSAM-OPEN
+           END-IF
+           PERFORM 5000-PROCESS-NUM
+               VARYING num FROM ws-resume-low BY 1 UNTIL num > ws-high
+           PERFORM 8000-FINALIZE
+           CLOSE fb-output-file
+           CLOSE fb-vsam-file
+           STOP RUN.
+
+       1000-READ-PARAMETERS.
+           MOVE 1 TO ws-low
+           MOVE 100 TO ws-high
+           PERFORM 1100-READ-CONTROL-CARDS
+           IF ws-rule-count = 0
+               PERFORM 1300-LOAD-DEFAULT-RULES
+           END-IF.
+
+       1100-READ-CONTROL-CARDS.
+           OPEN INPUT fb-sysin-file
+           IF ws-sysin-status NOT = "00"
+               DISPLAY "FBCTL: NO SYSIN CONTROL CARDS - USING DEFAULTS"
+           ELSE
+               PERFORM UNTIL ws-sysin-status NOT = "00"
+                   READ fb-sysin-file
+                       AT END
+                           MOVE "10" TO ws-sysin-status
+                       NOT AT END
+                           PERFORM 1110-APPLY-CONTROL-CARD
+                   END-READ
+               END-PERFORM
+               CLOSE fb-sysin-file
+           END-IF.
+
+       1110-APPLY-CONTROL-CARD.
+           EVALUATE TRUE
+               WHEN fb-ctl-is-range
+                   MOVE fb-ctl-low TO ws-low
+                   MOVE fb-ctl-high TO ws-high
+               WHEN fb-ctl-is-rule
+                   IF fb-ctl-divisor = 0
+                       DISPLAY "FBCTL: RULE CARD HAS ZERO DIVISOR - "
+                           "IGNORING CARD"
+                   ELSE
+                       IF ws-rule-count < ws-max-rules
+                           ADD 1 TO ws-rule-count
+                           MOVE fb-ctl-divisor
+                               TO ws-rule-divisor(ws-rule-count)
+                           MOVE fb-ctl-label
+                               TO ws-rule-label(ws-rule-count)
+                       ELSE
+                           DISPLAY "FBCTL: RULE TABLE FULL - "
+                               "IGNORING CARD"
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "FBCTL: UNRECOGNIZED CARD TYPE " fb-ctl-type
+           END-EVALUATE.
+
+       1300-LOAD-DEFAULT-RULES.
+           MOVE 2 TO ws-rule-count
+           MOVE 3 TO ws-rule-divisor(1)
+           MOVE "Fizz" TO ws-rule-label(1)
+           MOVE 5 TO ws-rule-divisor(2)
+           MOVE "Buzz" TO ws-rule-label(2)
+           DISPLAY "FBRULE: NO RULES SUPPLIED - USING DEFAULT TABLE".
+
+       2000-OPEN-CHECKPOINT.
+           MOVE 'N' TO ws-resuming
+           OPEN I-O fb-ckpt-file
+           IF ws-ckpt-status = "35"
+               OPEN OUTPUT fb-ckpt-file
+               CLOSE fb-ckpt-file
+               OPEN I-O fb-ckpt-file
+           END-IF
+           MOVE 1 TO ws-ckpt-key
+           READ fb-ckpt-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FB-CKPT-IN-PROGRESS
+                       AND FB-CKPT-LOW = ws-low
+                       AND FB-CKPT-HIGH = ws-high
+                       PERFORM 2100-RESUME-FROM-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       2100-RESUME-FROM-CHECKPOINT.
+      *    THE CHECKPOINT ONLY COMMITS EVERY WS-CKPT-INTERVAL NUMs,
+      *    BUT EVERY DETAIL ROW IS WRITTEN TO FB-OUTPUT-FILE (AND THE
+      *    VSAM FILE) AS SOON AS IT IS PRODUCED - SO AN ABEND BETWEEN
+      *    CHECKPOINTS LEAVES ROWS ON DISK FOR NUMs PAST
+      *    FB-CKPT-LAST-NUM THAT THE CHECKPOINT DOESN'T KNOW ABOUT.
+      *    RESUMING FROM FB-CKPT-LAST-NUM + 1 WOULD REPROCESS AND
+      *    RE-WRITE THOSE NUMs A SECOND TIME.  2150-SYNC-TO-OUTPUT-TAIL
+      *    SCANS THE ROWS ALREADY ON FB.OUTPUT.DATA PAST THE LAST
+      *    CHECKPOINT, FOLDS THEM INTO THE COUNTERS THE SAME WAY
+      *    5100-CLASSIFY-NUM WOULD HAVE, AND MOVES THE RESUME POINT TO
+      *    WHATEVER NUM IS ACTUALLY LAST ON DISK - SO THE RUN PICKS UP
+      *    WITHOUT EITHER A GAP OR A DUPLICATE.
+           MOVE 'Y' TO ws-resuming
+           MOVE fb-ckpt-total       TO ws-total
+           MOVE fb-ckpt-count-combo TO ws-count-combo
+           MOVE fb-ckpt-count-plain TO ws-count-plain
+           PERFORM VARYING ws-rule-idx FROM 1 BY 1
+               UNTIL ws-rule-idx > ws-rule-count
+               MOVE fb-ckpt-rule-count(ws-rule-idx)
+                   TO ws-rule-hit-count(ws-rule-idx)
+           END-PERFORM
+           MOVE fb-ckpt-last-num TO ws-true-last-num
+           PERFORM 2150-SYNC-TO-OUTPUT-TAIL
+           COMPUTE ws-resume-low = ws-true-last-num + 1
+           DISPLAY "FBCKPT: RESUMING RUN AT NUM " ws-resume-low
+               " (PRIOR TOTAL=" ws-total ")".
+
+       2150-SYNC-TO-OUTPUT-TAIL.
+      *    THE SEQUENTIAL SIDE ISN'T THE ONLY ONE THAT CAN BE AHEAD OF
+      *    THE LAST CHECKPOINT - 5000-PROCESS-NUM WRITES fb-detail-
+      *    RECORD TO FB.OUTPUT.DATA AND THEN fb-vsam-record TO
+      *    FB.VSAM.DATA, SO AN ABEND BETWEEN THE TWO WRITES LEAVES A
+      *    ROW ON FB.OUTPUT.DATA THAT NEVER REACHED THE VSAM CLUSTER.
+      *    SINCE THE RESUME POINT IS DERIVED FROM WHAT'S ON
+      *    FB.OUTPUT.DATA, THAT NUM WOULD NEVER BE OFFERED TO
+      *    5000-PROCESS-NUM AGAIN AND THE GAP IN FB.VSAM.DATA WOULD BE
+      *    PERMANENT.  SO THIS PARAGRAPH ALSO OPENS FB.VSAM.DATA HERE
+      *    (MAIN-PROCESSING'S OWN OPEN I-O HAPPENS LATER) AND REPAIRS
+      *    ANY MISSING ROW AS IT REPLAYS THE COUNTERS - INVALID KEY ON
+      *    THAT REPAIR WRITE JUST MEANS THE ROW WAS ALREADY THERE.
+           OPEN INPUT fb-output-file
+           IF ws-output-status NOT = "00"
+               DISPLAY "FBCKPT: CANNOT OPEN FB.OUTPUT.DATA TO SYNC "
+                   "PAST CHECKPOINT - STATUS " ws-output-status
+                   " - RESUMING FROM LAST CHECKPOINT ONLY"
+           ELSE
+               OPEN I-O fb-vsam-file
+               IF ws-vsam-status = "00"
+                   MOVE 'Y' TO ws-vsam-sync-ok
+               ELSE
+                   DISPLAY "FBCKPT: CANNOT OPEN FB.VSAM.DATA TO SYNC "
+                       "PAST CHECKPOINT - STATUS " ws-vsam-status
+                       " - FB.VSAM.DATA MAY BE MISSING ROWS PAST THE "
+                       "LAST CHECKPOINT"
+               END-IF
+               PERFORM UNTIL ws-output-status NOT = "00"
+                   READ fb-output-file
+                       AT END
+                           MOVE "10" TO ws-output-status
+                       NOT AT END
+                           IF FB-TRL-ID NOT = "TRAILER"
+                               AND fb-rec-value > ws-true-last-num
+                               MOVE fb-rec-value TO num
+                               PERFORM 5100-CLASSIFY-NUM
+                               ADD 1 TO ws-total
+                               IF ws-vsam-sync-open
+                                   PERFORM 2160-RESYNC-VSAM-ROW
+                               END-IF
+                               MOVE fb-rec-value TO ws-true-last-num
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fb-output-file
+               IF ws-vsam-sync-open
+                   CLOSE fb-vsam-file
+               END-IF
+           END-IF.
+
+       2160-RESYNC-VSAM-ROW.
+           MOVE fb-rec-seq-num TO fb-vsam-seq-num
+           MOVE fb-rec-value   TO fb-vsam-value
+           MOVE fb-rec-label   TO fb-vsam-label
+           WRITE fb-vsam-record
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       4000-VALIDATE-RANGE.
+      *    WS-MAX-NUM IS PINNED ONE BELOW THE PIC 9(9) CEILING (SEE
+      *    ITS DECLARATION) SO THIS CLAUSE CATCHES THE ONE HIGH VALUE
+      *    THAT WOULD OTHERWISE LET THE VARYING'S END-OF-LOOP
+      *    INCREMENT OVERFLOW NUM AND WRAP IT TO ZERO, TURNING THE
+      *    LOOP INTO AN INFINITE ONE INSTEAD OF FAILING LOUDLY.
+           IF ws-low = 0 OR ws-high = 0
+               OR ws-low > ws-high
+               OR ws-high > ws-max-num
+               DISPLAY "FBCTL: INVALID RANGE " ws-low " TO " ws-high
+                   " - JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       4100-CHECK-OUTPUT-OPEN.
+           IF ws-output-status NOT = "00"
+               DISPLAY "FBOUT: OPEN FAILED - STATUS " ws-output-status
+                   " - JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       4200-CHECK-VSAM-OPEN.
+           IF ws-vsam-status NOT = "00"
+               DISPLAY "FBVSAM: OPEN FAILED - STATUS " ws-vsam-status
+                   " - JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       5000-PROCESS-NUM.
+           PERFORM 5100-CLASSIFY-NUM
+           ADD 1 TO ws-total
+           MOVE ws-total TO fb-rec-seq-num
+           MOVE num TO fb-rec-value
+           IF ws-match-count = 0
+               DISPLAY num
+               MOVE SPACES TO fb-rec-label
+           ELSE
+               DISPLAY FUNCTION TRIM(ws-build-label)
+               MOVE ws-build-label TO fb-rec-label
+           END-IF
+           WRITE fb-detail-record
+           MOVE fb-rec-seq-num TO fb-vsam-seq-num
+           MOVE fb-rec-value   TO fb-vsam-value
+           MOVE fb-rec-label   TO fb-vsam-label
+           WRITE fb-vsam-record
+               INVALID KEY
+                   DISPLAY "FBVSAM: DUPLICATE KEY " fb-rec-value
+                       " - RECORD NOT WRITTEN TO VSAM"
+           END-WRITE
+           IF FUNCTION MOD(ws-total, ws-ckpt-interval) = 0
+               PERFORM 6000-WRITE-CHECKPOINT
+           END-IF.
+
+       5100-CLASSIFY-NUM.
+           MOVE SPACES TO ws-label-scratch
+           MOVE 0 TO ws-match-count
+           MOVE 0 TO ws-single-rule-idx
+           PERFORM VARYING ws-rule-idx FROM 1 BY 1
+               UNTIL ws-rule-idx > ws-rule-count
+               IF FUNCTION MOD(num, ws-rule-divisor(ws-rule-idx)) = 0
+                   ADD 1 TO ws-match-count
+                   MOVE ws-rule-idx TO ws-single-rule-idx
+                   MOVE ws-label-scratch TO ws-label-prev
+                   STRING FUNCTION TRIM(ws-label-prev) DELIMITED SIZE
+                       FUNCTION TRIM(ws-rule-label(ws-rule-idx))
+                           DELIMITED SIZE
+                       INTO ws-label-scratch
+                   END-STRING
+               END-IF
+           END-PERFORM
+           MOVE ws-label-scratch TO ws-build-label
+           EVALUATE TRUE
+               WHEN ws-match-count > 1
+                   ADD 1 TO ws-count-combo
+               WHEN ws-match-count = 0
+                   ADD 1 TO ws-count-plain
+               WHEN OTHER
+                   ADD 1 TO ws-rule-hit-count(ws-single-rule-idx)
+           END-EVALUATE.
+
+       6000-WRITE-CHECKPOINT.
+           INITIALIZE fb-ckpt-record
+           MOVE 'I' TO fb-ckpt-status
+           MOVE ws-low TO fb-ckpt-low
+           MOVE ws-high TO fb-ckpt-high
+           MOVE num TO fb-ckpt-last-num
+           MOVE ws-total TO fb-ckpt-total
+           MOVE ws-count-combo TO fb-ckpt-count-combo
+           MOVE ws-count-plain TO fb-ckpt-count-plain
+           MOVE ws-rule-count TO fb-ckpt-rule-count-occ
+           PERFORM VARYING ws-rule-idx FROM 1 BY 1
+               UNTIL ws-rule-idx > ws-rule-count
+               MOVE ws-rule-divisor(ws-rule-idx)
+                   TO fb-ckpt-rule-divisor(ws-rule-idx)
+               MOVE ws-rule-label(ws-rule-idx)
+                   TO fb-ckpt-rule-label(ws-rule-idx)
+               MOVE ws-rule-hit-count(ws-rule-idx)
+                   TO fb-ckpt-rule-count(ws-rule-idx)
+           END-PERFORM
+           MOVE 1 TO ws-ckpt-key
+           REWRITE fb-ckpt-record
+               INVALID KEY
+                   WRITE fb-ckpt-record
+           END-REWRITE.
+
+       8000-FINALIZE.
+           PERFORM 6000-WRITE-CHECKPOINT
+           MOVE 'C' TO fb-ckpt-status
+           REWRITE fb-ckpt-record
+           CLOSE fb-ckpt-file
+           INITIALIZE fb-trailer-record
+           MOVE "TRAILER" TO fb-trl-id
+           MOVE ws-low TO fb-trl-low
+           MOVE ws-high TO fb-trl-high
+           MOVE ws-total TO fb-trl-total
+           MOVE ws-count-combo TO fb-trl-count-combo
+           MOVE ws-count-plain TO fb-trl-count-plain
+           MOVE ws-rule-count TO fb-trl-rule-count-occ
+           PERFORM VARYING ws-rule-idx FROM 1 BY 1
+               UNTIL ws-rule-idx > ws-rule-count
+               MOVE ws-rule-divisor(ws-rule-idx)
+                   TO fb-trl-rule-divisor(ws-rule-idx)
+               MOVE ws-rule-label(ws-rule-idx)
+                   TO fb-trl-rule-label(ws-rule-idx)
+               MOVE ws-rule-hit-count(ws-rule-idx)
+                   TO fb-trl-rule-count(ws-rule-idx)
+           END-PERFORM
+           WRITE fb-trailer-record
+           PERFORM 8100-DISPLAY-TRAILER.
+
+       8100-DISPLAY-TRAILER.
+           MOVE SPACES TO ws-trailer-line
+           MOVE ws-total TO ws-count-ed
+           STRING "TRAILER TOTAL=" DELIMITED SIZE
+               FUNCTION TRIM(ws-count-ed) DELIMITED SIZE
+               INTO ws-trailer-line
+           END-STRING
+           MOVE ws-count-plain TO ws-count-ed
+           MOVE ws-trailer-line TO ws-trailer-prev
+           STRING FUNCTION TRIM(ws-trailer-prev) DELIMITED SIZE
+               " PLAIN=" DELIMITED SIZE
+               FUNCTION TRIM(ws-count-ed) DELIMITED SIZE
+               INTO ws-trailer-line
+           END-STRING
+           MOVE ws-count-combo TO ws-count-ed
+           MOVE ws-trailer-line TO ws-trailer-prev
+           STRING FUNCTION TRIM(ws-trailer-prev) DELIMITED SIZE
+               " COMBO=" DELIMITED SIZE
+               FUNCTION TRIM(ws-count-ed) DELIMITED SIZE
+               INTO ws-trailer-line
+           END-STRING
+           PERFORM VARYING ws-rule-idx FROM 1 BY 1
+               UNTIL ws-rule-idx > ws-rule-count
+               MOVE ws-rule-hit-count(ws-rule-idx) TO ws-count-ed
+               MOVE ws-trailer-line TO ws-trailer-prev
+               STRING FUNCTION TRIM(ws-trailer-prev) DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   FUNCTION TRIM(ws-rule-label(ws-rule-idx))
+                       DELIMITED SIZE
+                   "=" DELIMITED SIZE
+                   FUNCTION TRIM(ws-count-ed) DELIMITED SIZE
+                   INTO ws-trailer-line
+               END-STRING
+           END-PERFORM
+           DISPLAY FUNCTION TRIM(ws-trailer-line).
