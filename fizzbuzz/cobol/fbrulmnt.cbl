@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fb-rulmnt.
+
+      ******************************************************************
+      * FB-RULMNT
+      * Online (CICS) maintenance transaction FBRU for the FizzBuzz
+      * divisor/label rule table (FB.RULES.MASTER, see FBRULES.cpy).
+      * Lets an authorized operator add, change, or deactivate a rule
+      * and browse the current table, so a business rule change no
+      * longer requires a code change and recompile of fizz-buzz.
+      * Every add/change/deactivate is appended to FB.RULES.AUDIT
+      * (see FBRAUD.cpy) before the map is redisplayed, so the change
+      * history is available for audit without touching the master
+      * record itself.
+      *
+      * Pseudo-conversational: FBRULEM is sent, control returns to
+      * CICS, and the next screen's data comes back on the following
+      * transaction attach carrying DFHCOMMAREA as the browse anchor.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY FBRULEM.
+           COPY FBRULES.
+           COPY FBRAUD.
+
+       01  ws-resp                     PIC S9(8) COMP.
+       01  ws-func                     PIC X(1).
+           88  ws-func-add                 VALUE 'A'.
+           88  ws-func-change              VALUE 'C'.
+           88  ws-func-deactivate          VALUE 'D'.
+           88  ws-func-browse              VALUE 'B'.
+       01  ws-divisor                  PIC 9(4).
+       01  ws-message                  PIC X(78) VALUE SPACES.
+
+       01  ws-browse-line               PIC X(45).
+       01  ws-browse-count              PIC 9(1).
+       01  ws-page-rows.
+           05  ws-page-row OCCURS 5 TIMES INDEXED BY ws-page-idx.
+               10  ws-page-divisor         PIC 9(4).
+               10  ws-page-label           PIC X(9).
+               10  ws-page-active          PIC X(1).
+               10  ws-page-chg-date        PIC 9(8).
+               10  ws-page-chg-user        PIC X(8).
+
+       01  ws-abstime                   PIC S9(15) COMP-3.
+       01  ws-current-date              PIC 9(8).
+       01  ws-current-time              PIC 9(6).
+
+       01  FB-RULMNT-COMMAREA.
+           05  cw-anchor-divisor        PIC 9(4) VALUE 0.
+           05  cw-direction             PIC X(1) VALUE 'F'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  ca-anchor-divisor        PIC 9(4).
+           05  ca-direction             PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESSING.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-ENTRY
+           ELSE
+               MOVE DFHCOMMAREA(1:5) TO FB-RULMNT-COMMAREA
+               PERFORM 2000-PROCESS-AID
+           END-IF.
+
+       1000-INITIAL-ENTRY.
+           MOVE SPACES TO ws-message
+           MOVE 0 TO cw-anchor-divisor
+           MOVE 'F' TO cw-direction
+           PERFORM 5000-LOAD-BROWSE-LIST
+           PERFORM 8000-SEND-MAP-INITIAL.
+
+       2000-PROCESS-AID.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   EXEC CICS RETURN END-EXEC
+               WHEN DFHPF7
+                   MOVE 'T' TO cw-direction
+                   PERFORM 5000-LOAD-BROWSE-LIST
+                   MOVE 'F' TO cw-direction
+                   PERFORM 8100-SEND-MAP-REDISPLAY
+               WHEN DFHPF8
+                   PERFORM 5000-LOAD-BROWSE-LIST
+                   PERFORM 8100-SEND-MAP-REDISPLAY
+               WHEN DFHENTER
+                   PERFORM 3000-RECEIVE-AND-APPLY
+               WHEN OTHER
+                   MOVE "INVALID KEY PRESSED - USE ENTER OR PF3/7/8"
+                       TO ws-message
+                   PERFORM 5000-LOAD-BROWSE-LIST
+                   PERFORM 8100-SEND-MAP-REDISPLAY
+           END-EVALUATE.
+
+       3000-RECEIVE-AND-APPLY.
+           EXEC CICS RECEIVE MAP('FBRULEM') MAPSET('FBRULES')
+               INTO(FBRULEMI)
+               RESP(ws-resp)
+           END-EXEC
+           MOVE FUNCI TO ws-func
+           IF DIVISORL > 0
+               MOVE DIVISORI TO ws-divisor
+           END-IF
+           EVALUATE TRUE
+               WHEN ws-func-add
+                   PERFORM 3100-ADD-RULE
+               WHEN ws-func-change
+                   PERFORM 3200-CHANGE-RULE
+               WHEN ws-func-deactivate
+                   PERFORM 3300-DEACTIVATE-RULE
+               WHEN ws-func-browse
+                   MOVE SPACES TO ws-message
+               WHEN OTHER
+                   MOVE "FUNC MUST BE A, C, D OR B" TO ws-message
+           END-EVALUATE
+           PERFORM 5000-LOAD-BROWSE-LIST
+           PERFORM 8100-SEND-MAP-REDISPLAY.
+
+       3100-ADD-RULE.
+           IF DIVISORL NOT > 0 OR LABELL NOT > 0
+               MOVE "DIVISOR AND LABEL ARE REQUIRED TO ADD"
+                   TO ws-message
+           ELSE IF ACTIVEL > 0
+                   AND ACTIVEI NOT = 'Y' AND ACTIVEI NOT = 'N'
+               MOVE "ACTIVE MUST BE Y OR N" TO ws-message
+           ELSE
+               MOVE ws-divisor TO FB-RUL-DIVISOR
+               EXEC CICS READ FILE('FBRULES')
+                   INTO(FB-RULE-RECORD)
+                   RIDFLD(FB-RUL-DIVISOR)
+                   RESP(ws-resp)
+               END-EXEC
+               IF ws-resp = DFHRESP(NORMAL)
+                   MOVE "DIVISOR ALREADY ON FILE - USE CHANGE"
+                       TO ws-message
+               ELSE
+                   MOVE ws-divisor TO FB-RUL-DIVISOR
+                   MOVE LABELI TO FB-RUL-LABEL
+                   IF ACTIVEL > 0
+                       MOVE ACTIVEI TO FB-RUL-ACTIVE
+                   ELSE
+                       MOVE 'Y' TO FB-RUL-ACTIVE
+                   END-IF
+                   PERFORM 4000-STAMP-AND-WRITE
+                   MOVE SPACES TO FB-AUDIT-RECORD
+                   MOVE 'A' TO FB-AUD-ACTION
+                   MOVE FB-RUL-LABEL TO FB-AUD-NEW-LABEL
+                   MOVE FB-RUL-ACTIVE TO FB-AUD-NEW-ACTIVE
+                   PERFORM 4500-WRITE-AUDIT
+                   MOVE "RULE ADDED" TO ws-message
+               END-IF
+           END-IF.
+
+       3200-CHANGE-RULE.
+           IF DIVISORL NOT > 0 OR LABELL NOT > 0
+               MOVE "DIVISOR AND LABEL ARE REQUIRED TO CHANGE"
+                   TO ws-message
+           ELSE IF ACTIVEL > 0
+                   AND ACTIVEI NOT = 'Y' AND ACTIVEI NOT = 'N'
+               MOVE "ACTIVE MUST BE Y OR N" TO ws-message
+           ELSE
+               MOVE ws-divisor TO FB-RUL-DIVISOR
+               EXEC CICS READ FILE('FBRULES')
+                   INTO(FB-RULE-RECORD)
+                   RIDFLD(FB-RUL-DIVISOR)
+                   UPDATE
+                   RESP(ws-resp)
+               END-EXEC
+               IF ws-resp NOT = DFHRESP(NORMAL)
+                   MOVE "DIVISOR NOT ON FILE - USE ADD" TO ws-message
+               ELSE
+                   MOVE SPACES TO FB-AUDIT-RECORD
+                   MOVE 'C' TO FB-AUD-ACTION
+                   MOVE FB-RUL-LABEL TO FB-AUD-OLD-LABEL
+                   MOVE FB-RUL-ACTIVE TO FB-AUD-OLD-ACTIVE
+                   MOVE LABELI TO FB-RUL-LABEL
+                   IF ACTIVEL > 0
+                       MOVE ACTIVEI TO FB-RUL-ACTIVE
+                   END-IF
+                   PERFORM 4100-STAMP-AND-REWRITE
+                   MOVE FB-RUL-LABEL TO FB-AUD-NEW-LABEL
+                   MOVE FB-RUL-ACTIVE TO FB-AUD-NEW-ACTIVE
+                   PERFORM 4500-WRITE-AUDIT
+                   MOVE "RULE CHANGED" TO ws-message
+               END-IF
+           END-IF.
+
+       3300-DEACTIVATE-RULE.
+           IF DIVISORL NOT > 0
+               MOVE "DIVISOR IS REQUIRED TO DEACTIVATE" TO ws-message
+           ELSE
+               MOVE ws-divisor TO FB-RUL-DIVISOR
+               EXEC CICS READ FILE('FBRULES')
+                   INTO(FB-RULE-RECORD)
+                   RIDFLD(FB-RUL-DIVISOR)
+                   UPDATE
+                   RESP(ws-resp)
+               END-EXEC
+               IF ws-resp NOT = DFHRESP(NORMAL)
+                   MOVE "DIVISOR NOT ON FILE" TO ws-message
+               ELSE
+                   MOVE SPACES TO FB-AUDIT-RECORD
+                   MOVE 'D' TO FB-AUD-ACTION
+                   MOVE FB-RUL-LABEL TO FB-AUD-OLD-LABEL
+                   MOVE FB-RUL-ACTIVE TO FB-AUD-OLD-ACTIVE
+                   MOVE 'N' TO FB-RUL-ACTIVE
+                   PERFORM 4100-STAMP-AND-REWRITE
+                   MOVE FB-RUL-LABEL TO FB-AUD-NEW-LABEL
+                   MOVE FB-RUL-ACTIVE TO FB-AUD-NEW-ACTIVE
+                   PERFORM 4500-WRITE-AUDIT
+                   MOVE "RULE DEACTIVATED" TO ws-message
+               END-IF
+           END-IF.
+
+       4000-STAMP-AND-WRITE.
+           PERFORM 4400-STAMP-CHANGE
+           EXEC CICS WRITE FILE('FBRULES')
+               FROM(FB-RULE-RECORD)
+               RIDFLD(FB-RUL-DIVISOR)
+               RESP(ws-resp)
+           END-EXEC.
+
+       4100-STAMP-AND-REWRITE.
+           PERFORM 4400-STAMP-CHANGE
+           EXEC CICS REWRITE FILE('FBRULES')
+               FROM(FB-RULE-RECORD)
+               RESP(ws-resp)
+           END-EXEC.
+
+       4400-STAMP-CHANGE.
+           EXEC CICS ASKTIME ABSTIME(ws-abstime) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ws-abstime)
+               YYYYMMDD(ws-current-date)
+               TIME(ws-current-time)
+           END-EXEC
+           MOVE ws-current-date TO FB-RUL-CHG-DATE
+           MOVE ws-current-time TO FB-RUL-CHG-TIME
+           MOVE EIBOPID TO FB-RUL-CHG-USER.
+
+       4500-WRITE-AUDIT.
+           MOVE ws-current-date TO FB-AUD-DATE
+           MOVE ws-current-time TO FB-AUD-TIME
+           MOVE EIBOPID TO FB-AUD-USER
+           MOVE EIBTRMID TO FB-AUD-TERM
+           MOVE FB-RUL-DIVISOR TO FB-AUD-DIVISOR
+           EXEC CICS WRITE FILE('FBRAUDIT')
+               FROM(FB-AUDIT-RECORD)
+               RESP(ws-resp)
+           END-EXEC.
+
+       5000-LOAD-BROWSE-LIST.
+           MOVE SPACES TO TBL1O TBL2O TBL3O TBL4O TBL5O
+           MOVE 0 TO ws-browse-count
+           PERFORM 5010-BROWSE-FORWARD
+           PERFORM 5200-DISPLAY-PAGE-ROWS.
+
+       5010-BROWSE-FORWARD.
+           IF cw-direction = 'T'
+               MOVE 0 TO cw-anchor-divisor
+           END-IF
+           MOVE cw-anchor-divisor TO FB-RUL-DIVISOR
+           EXEC CICS STARTBR FILE('FBRULES')
+               RIDFLD(FB-RUL-DIVISOR)
+               GTEQ
+               RESP(ws-resp)
+           END-EXEC
+           IF ws-resp = DFHRESP(NORMAL)
+               PERFORM 5100-READ-NEXT-ROW
+                   UNTIL ws-browse-count = 5
+                       OR ws-resp NOT = DFHRESP(NORMAL)
+               EXEC CICS READNEXT FILE('FBRULES')
+                   INTO(FB-RULE-RECORD)
+                   RIDFLD(FB-RUL-DIVISOR)
+                   RESP(ws-resp)
+               END-EXEC
+               IF ws-resp = DFHRESP(NORMAL)
+                   MOVE FB-RUL-DIVISOR TO cw-anchor-divisor
+               END-IF
+               EXEC CICS ENDBR FILE('FBRULES') END-EXEC
+           END-IF.
+
+       5100-READ-NEXT-ROW.
+           EXEC CICS READNEXT FILE('FBRULES')
+               INTO(FB-RULE-RECORD)
+               RIDFLD(FB-RUL-DIVISOR)
+               RESP(ws-resp)
+           END-EXEC
+           IF ws-resp = DFHRESP(NORMAL)
+               ADD 1 TO ws-browse-count
+               PERFORM 5110-SAVE-PAGE-ROW
+           END-IF.
+
+       5110-SAVE-PAGE-ROW.
+           MOVE FB-RUL-DIVISOR  TO ws-page-divisor(ws-browse-count)
+           MOVE FB-RUL-LABEL    TO ws-page-label(ws-browse-count)
+           MOVE FB-RUL-ACTIVE   TO ws-page-active(ws-browse-count)
+           MOVE FB-RUL-CHG-DATE TO ws-page-chg-date(ws-browse-count)
+           MOVE FB-RUL-CHG-USER TO ws-page-chg-user(ws-browse-count).
+
+       5200-DISPLAY-PAGE-ROWS.
+           PERFORM VARYING ws-page-idx FROM 1 BY 1
+               UNTIL ws-page-idx > ws-browse-count
+               MOVE SPACES TO ws-browse-line
+               STRING ws-page-divisor(ws-page-idx) DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   ws-page-label(ws-page-idx) DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   ws-page-active(ws-page-idx) DELIMITED SIZE
+                   "  " DELIMITED SIZE
+                   ws-page-chg-date(ws-page-idx) DELIMITED SIZE
+                   " " DELIMITED SIZE
+                   ws-page-chg-user(ws-page-idx) DELIMITED SIZE
+                   INTO ws-browse-line
+               END-STRING
+               EVALUATE ws-page-idx
+                   WHEN 1 MOVE ws-browse-line TO TBL1O
+                   WHEN 2 MOVE ws-browse-line TO TBL2O
+                   WHEN 3 MOVE ws-browse-line TO TBL3O
+                   WHEN 4 MOVE ws-browse-line TO TBL4O
+                   WHEN 5 MOVE ws-browse-line TO TBL5O
+               END-EVALUATE
+           END-PERFORM.
+
+       8000-SEND-MAP-INITIAL.
+           MOVE SPACES TO FUNCO DIVISORO LABELO ACTIVEO
+           MOVE ws-message TO MSGO
+           EXEC CICS SEND MAP('FBRULEM') MAPSET('FBRULES')
+               FROM(FBRULEMO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('FBRU')
+               COMMAREA(FB-RULMNT-COMMAREA)
+               LENGTH(5)
+           END-EXEC.
+
+       8100-SEND-MAP-REDISPLAY.
+           MOVE SPACES TO FUNCO DIVISORO LABELO ACTIVEO
+           MOVE ws-message TO MSGO
+           EXEC CICS SEND MAP('FBRULEM') MAPSET('FBRULES')
+               FROM(FBRULEMO)
+               DATAONLY
+               CURSOR
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('FBRU')
+               COMMAREA(FB-RULMNT-COMMAREA)
+               LENGTH(5)
+           END-EXEC.
