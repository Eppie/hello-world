@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fb-xtrct.
+
+      ******************************************************************
+      * FB-XTRCT
+      * Follow-on extract step for the FizzBuzz batch report.  Reads
+      * the detail rows fizz-buzz wrote to FB.OUTPUT.DATA and produces
+      * a comma-delimited extract (one row per NUM, VALUE/LABEL
+      * columns) on FB.EXTRACT.DATA for the downstream reporting
+      * team's file-transfer/interface process to pick up - no manual
+      * re-keying out of SYSOUT.  Skips the FB-TRAILER-RECORD row.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT fb-output-file ASSIGN TO "FBOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-output-status.
+
+           SELECT fb-extract-file ASSIGN TO "FBXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-extract-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  fb-output-file
+           RECORD CONTAINS 163 CHARACTERS.
+       01  fb-in-record                PIC X(163).
+
+       FD  fb-extract-file
+           RECORD CONTAINS 60 CHARACTERS.
+       01  fb-extract-record           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           COPY FBRECORD.
+
+       01  ws-csv-line                 PIC X(60).
+       01  ws-value-ed                 PIC Z(8)9.
+       01  ws-rec-count                PIC 9(9) VALUE 0.
+
+       01  ws-output-status            PIC XX.
+       01  ws-extract-status           PIC XX.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESSING.
+           OPEN INPUT fb-output-file
+           PERFORM 0100-CHECK-OUTPUT-OPEN
+           OPEN OUTPUT fb-extract-file
+           PERFORM 0200-CHECK-EXTRACT-OPEN
+           PERFORM 1000-WRITE-HEADER
+           PERFORM UNTIL ws-output-status NOT = "00"
+               READ fb-output-file
+                   AT END
+                       MOVE "10" TO ws-output-status
+                   NOT AT END
+                       PERFORM 2000-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE fb-output-file
+           CLOSE fb-extract-file
+           DISPLAY "FBXTRCT: WROTE " ws-rec-count
+               " ROWS TO FB.EXTRACT.DATA"
+           STOP RUN.
+
+       0100-CHECK-OUTPUT-OPEN.
+           IF ws-output-status NOT = "00"
+               DISPLAY "FBXTRCT: OPEN FAILED ON FB.OUTPUT.DATA - "
+                   "STATUS " ws-output-status " - JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       0200-CHECK-EXTRACT-OPEN.
+           IF ws-extract-status NOT = "00"
+               DISPLAY "FBXTRCT: OPEN FAILED ON FB.EXTRACT.DATA - "
+                   "STATUS " ws-extract-status " - JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1000-WRITE-HEADER.
+           MOVE "VALUE,LABEL" TO fb-extract-record
+           WRITE fb-extract-record.
+
+       2000-PROCESS-RECORD.
+           IF fb-in-record(1:7) NOT = "TRAILER"
+               PERFORM 2100-WRITE-CSV-ROW
+           END-IF.
+
+       2100-WRITE-CSV-ROW.
+           MOVE fb-in-record(10:9) TO FB-REC-VALUE
+           MOVE fb-in-record(19:45) TO FB-REC-LABEL
+           MOVE FB-REC-VALUE TO ws-value-ed
+           MOVE SPACES TO ws-csv-line
+           STRING FUNCTION TRIM(ws-value-ed) DELIMITED SIZE
+               "," DELIMITED SIZE
+               '"' DELIMITED SIZE
+               FUNCTION TRIM(FB-REC-LABEL) DELIMITED SIZE
+               '"' DELIMITED SIZE
+               INTO ws-csv-line
+           END-STRING
+           MOVE ws-csv-line TO fb-extract-record
+           WRITE fb-extract-record
+           ADD 1 TO ws-rec-count.
