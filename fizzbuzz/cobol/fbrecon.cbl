@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fb-recon.
+
+      ******************************************************************
+      * FB-RECON
+      * Independent reconciliation step for the FizzBuzz batch report.
+      * Reads the same SYSIN control cards fizz-buzz used, recomputes
+      * the expected range/rule totals from scratch (no dependency on
+      * anything fizz-buzz calculated), then reads the FB-TRAILER-RECORD
+      * fizz-buzz wrote to FB.OUTPUT.DATA and compares the two.  Returns
+      * a nonzero RETURN-CODE if the trailer is missing or any total
+      * disagrees, so a second JCL step can fail the job on mismatch.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT fb-sysin-file ASSIGN TO "SYSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-sysin-status.
+
+           SELECT fb-output-file ASSIGN TO "FBOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-output-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  fb-sysin-file
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY FBCTL.
+
+       FD  fb-output-file
+           RECORD CONTAINS 163 CHARACTERS.
+       01  fb-in-record                PIC X(163).
+
+       WORKING-STORAGE SECTION.
+           COPY FBTRAIL.
+
+       01  ws-max-rules                PIC 9(1) VALUE 5.
+      *    KEPT IN STEP WITH fizz-buzz'S ws-max-num - SEE THAT
+      *    DECLARATION FOR WHY IT IS PINNED ONE BELOW THE PIC 9(9)
+      *    CEILING.
+       01  ws-max-num                  PIC 9(9) VALUE 999999998.
+
+       01  num                        PIC 9(9).
+
+       01  ws-range.
+           05  ws-low                  PIC 9(9).
+           05  ws-high                 PIC 9(9).
+
+       01  ws-rule-table.
+           05  ws-rule-count           PIC 9(1) VALUE 0.
+           05  ws-rule-entry OCCURS 5 TIMES INDEXED BY ws-rule-idx.
+               10  ws-rule-divisor         PIC 9(4).
+               10  ws-rule-label           PIC X(9).
+
+       01  ws-exp-counters.
+           05  ws-exp-total            PIC 9(9) VALUE 0.
+           05  ws-exp-count-combo      PIC 9(9) VALUE 0.
+           05  ws-exp-count-plain      PIC 9(9) VALUE 0.
+           05  ws-exp-rule-hit-count OCCURS 5 TIMES PIC 9(9) VALUE 0.
+
+       01  ws-work-fields.
+           05  ws-match-count          PIC 9(2) VALUE 0.
+           05  ws-single-rule-idx      PIC 9(1) VALUE 0.
+           05  ws-label-scratch        PIC X(60).
+           05  ws-label-prev           PIC X(60).
+
+       01  ws-trailer-found            PIC X VALUE 'N'.
+           88  ws-found-trailer            VALUE 'Y'.
+       01  ws-mismatch-found           PIC X VALUE 'N'.
+           88  ws-has-mismatch             VALUE 'Y'.
+
+       01  ws-sysin-status             PIC XX.
+       01  ws-output-status            PIC XX.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-READ-PARAMETERS
+           PERFORM 2000-VALIDATE-RANGE
+           PERFORM 3000-COMPUTE-EXPECTED
+               VARYING num FROM ws-low BY 1 UNTIL num > ws-high
+           PERFORM 5000-READ-TRAILER
+           PERFORM 7000-COMPARE-AND-REPORT
+           STOP RUN.
+
+       1000-READ-PARAMETERS.
+           MOVE 1 TO ws-low
+           MOVE 100 TO ws-high
+           PERFORM 1100-READ-CONTROL-CARDS
+           IF ws-rule-count = 0
+               PERFORM 1300-LOAD-DEFAULT-RULES
+           END-IF.
+
+       1100-READ-CONTROL-CARDS.
+           OPEN INPUT fb-sysin-file
+           IF ws-sysin-status NOT = "00"
+               DISPLAY "FBRECON: NO SYSIN CARDS - USING DEFAULTS"
+           ELSE
+               PERFORM UNTIL ws-sysin-status NOT = "00"
+                   READ fb-sysin-file
+                       AT END
+                           MOVE "10" TO ws-sysin-status
+                       NOT AT END
+                           PERFORM 1110-APPLY-CONTROL-CARD
+                   END-READ
+               END-PERFORM
+               CLOSE fb-sysin-file
+           END-IF.
+
+       1110-APPLY-CONTROL-CARD.
+           EVALUATE TRUE
+               WHEN fb-ctl-is-range
+                   MOVE fb-ctl-low TO ws-low
+                   MOVE fb-ctl-high TO ws-high
+               WHEN fb-ctl-is-rule
+                   IF fb-ctl-divisor = 0
+                       DISPLAY "FBRECON: RULE CARD HAS ZERO DIVISOR - "
+                           "IGNORING CARD"
+                   ELSE
+                       IF ws-rule-count < ws-max-rules
+                           ADD 1 TO ws-rule-count
+                           MOVE fb-ctl-divisor
+                               TO ws-rule-divisor(ws-rule-count)
+                           MOVE fb-ctl-label
+                               TO ws-rule-label(ws-rule-count)
+                       ELSE
+                           DISPLAY "FBRECON: RULE TABLE FULL - IGNORING"
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "FBRECON: BAD CARD TYPE " fb-ctl-type
+           END-EVALUATE.
+
+       1300-LOAD-DEFAULT-RULES.
+           MOVE 2 TO ws-rule-count
+           MOVE 3 TO ws-rule-divisor(1)
+           MOVE "Fizz" TO ws-rule-label(1)
+           MOVE 5 TO ws-rule-divisor(2)
+           MOVE "Buzz" TO ws-rule-label(2).
+
+       2000-VALIDATE-RANGE.
+      *    SAME GUARD AS fizzbuzz.cbl'S 4000-VALIDATE-RANGE - fb-recon
+      *    RUNS THE IDENTICAL SYSIN-DRIVEN VARYING LOOP OVER THE SAME
+      *    RANGE, SO IT NEEDS THE SAME PROTECTION AGAINST A WS-HIGH AT
+      *    THE PIC 9(9) CEILING WRAPPING NUM TO ZERO AND LOOPING
+      *    FOREVER.
+           IF ws-low = 0 OR ws-high = 0
+               OR ws-low > ws-high
+               OR ws-high > ws-max-num
+               DISPLAY "FBRECON: INVALID RANGE " ws-low " TO " ws-high
+                   " - JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       3000-COMPUTE-EXPECTED.
+           MOVE SPACES TO ws-label-scratch
+           MOVE 0 TO ws-match-count
+           MOVE 0 TO ws-single-rule-idx
+           PERFORM VARYING ws-rule-idx FROM 1 BY 1
+               UNTIL ws-rule-idx > ws-rule-count
+               IF FUNCTION MOD(num, ws-rule-divisor(ws-rule-idx)) = 0
+                   ADD 1 TO ws-match-count
+                   MOVE ws-rule-idx TO ws-single-rule-idx
+               END-IF
+           END-PERFORM
+           ADD 1 TO ws-exp-total
+           EVALUATE TRUE
+               WHEN ws-match-count > 1
+                   ADD 1 TO ws-exp-count-combo
+               WHEN ws-match-count = 0
+                   ADD 1 TO ws-exp-count-plain
+               WHEN OTHER
+                   ADD 1 TO ws-exp-rule-hit-count(ws-single-rule-idx)
+           END-EVALUATE.
+
+       5000-READ-TRAILER.
+           OPEN INPUT fb-output-file
+           IF ws-output-status NOT = "00"
+               DISPLAY "FBRECON: CANNOT OPEN FB.OUTPUT.DATA - STATUS "
+                   ws-output-status
+           ELSE
+               PERFORM UNTIL ws-output-status NOT = "00"
+                   READ fb-output-file
+                       AT END
+                           MOVE "10" TO ws-output-status
+                       NOT AT END
+                           IF fb-in-record(1:7) = "TRAILER"
+                               MOVE fb-in-record TO fb-trailer-record
+                               MOVE 'Y' TO ws-trailer-found
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE fb-output-file
+           END-IF.
+
+       7000-COMPARE-AND-REPORT.
+           IF NOT ws-found-trailer
+               DISPLAY "FBRECON: NO TRAILER RECORD FOUND IN FB.OUTPUT"
+               MOVE 'Y' TO ws-mismatch-found
+           ELSE
+               PERFORM 7100-COMPARE-TOTALS
+           END-IF
+           IF ws-has-mismatch
+               DISPLAY "FBRECON: RECONCILIATION FAILED"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "FBRECON: RECONCILED OK - TOTAL=" ws-exp-total
+                   " PLAIN=" ws-exp-count-plain
+                   " COMBO=" ws-exp-count-combo
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       7100-COMPARE-TOTALS.
+           IF fb-trl-low NOT = ws-low OR fb-trl-high NOT = ws-high
+               DISPLAY "FBRECON: RANGE MISMATCH - TRAILER "
+                   fb-trl-low "-" fb-trl-high " EXPECTED "
+                   ws-low "-" ws-high
+               MOVE 'Y' TO ws-mismatch-found
+           END-IF
+           IF fb-trl-total NOT = ws-exp-total
+               DISPLAY "FBRECON: TOTAL MISMATCH - TRAILER "
+                   fb-trl-total " EXPECTED " ws-exp-total
+               MOVE 'Y' TO ws-mismatch-found
+           END-IF
+           IF fb-trl-count-combo NOT = ws-exp-count-combo
+               DISPLAY "FBRECON: COMBO COUNT MISMATCH - TRAILER "
+                   fb-trl-count-combo " EXPECTED " ws-exp-count-combo
+               MOVE 'Y' TO ws-mismatch-found
+           END-IF
+           IF fb-trl-count-plain NOT = ws-exp-count-plain
+               DISPLAY "FBRECON: PLAIN COUNT MISMATCH - TRAILER "
+                   fb-trl-count-plain " EXPECTED " ws-exp-count-plain
+               MOVE 'Y' TO ws-mismatch-found
+           END-IF
+           IF fb-trl-rule-count-occ NOT = ws-rule-count
+               DISPLAY "FBRECON: RULE COUNT MISMATCH - TRAILER "
+                   fb-trl-rule-count-occ " EXPECTED " ws-rule-count
+               MOVE 'Y' TO ws-mismatch-found
+           ELSE
+               PERFORM VARYING ws-rule-idx FROM 1 BY 1
+                   UNTIL ws-rule-idx > ws-rule-count
+                   IF fb-trl-rule-count(ws-rule-idx)
+                       NOT = ws-exp-rule-hit-count(ws-rule-idx)
+                       DISPLAY "FBRECON: RULE "
+                           fb-trl-rule-label(ws-rule-idx)
+                           " COUNT MISMATCH - TRAILER "
+                           fb-trl-rule-count(ws-rule-idx)
+                           " EXPECTED "
+                           ws-exp-rule-hit-count(ws-rule-idx)
+                       MOVE 'Y' TO ws-mismatch-found
+                   END-IF
+               END-PERFORM
+           END-IF.
