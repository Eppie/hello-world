@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fb-rulgen.
+
+      ******************************************************************
+      * FB-RULGEN
+      * Builds the SYSIN control-card deck fizz-buzz and fb-recon both
+      * read (the FBCARDS step used to write this deck as a static
+      * IEBGENER in-stream pair) by reading the live divisor/label rule
+      * table an operator maintains through fb-rulmnt (FB.RULES.MASTER,
+      * see FBRULES.cpy) and emitting one 'D' card per active rule.
+      * The range card is still this program's own fixed default -
+      * FB.RULES.MASTER has no notion of a NUM range, only rules - so a
+      * job that needs a different range still overrides it the same
+      * way it always has, by supplying its own 'R' card ahead of this
+      * step's SYSIN concatenation.  If the master table can't be
+      * opened, or has no active rules, no 'D' cards are written and
+      * fizz-buzz/fb-recon fall back to their own built-in Fizz/Buzz
+      * default exactly as they do for a missing SYSIN deck.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT fb-rules-file ASSIGN TO "FBRULES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FB-RUL-DIVISOR
+               FILE STATUS IS ws-rules-status.
+
+           SELECT fb-cards-file ASSIGN TO "FBCARDS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-cards-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  fb-rules-file.
+           COPY FBRULES.
+
+       FD  fb-cards-file
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY FBCTL.
+
+       WORKING-STORAGE SECTION.
+
+       01  ws-range-low                PIC 9(9) VALUE 1.
+       01  ws-range-high               PIC 9(9) VALUE 100.
+       01  ws-rule-card-count          PIC 9(9) VALUE 0.
+
+       01  ws-rules-status             PIC XX.
+       01  ws-cards-status             PIC XX.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESSING.
+           OPEN OUTPUT fb-cards-file
+           PERFORM 0100-CHECK-CARDS-OPEN
+           PERFORM 1000-WRITE-RANGE-CARD
+           OPEN INPUT fb-rules-file
+           IF ws-rules-status NOT = "00"
+               DISPLAY "FBRULGEN: CANNOT OPEN FB.RULES.MASTER - STATUS "
+                   ws-rules-status
+                   " - NO RULE CARDS WRITTEN, DOWNSTREAM DEFAULTS APPLY"
+           ELSE
+               PERFORM UNTIL ws-rules-status NOT = "00"
+                   READ fb-rules-file
+                       AT END
+                           MOVE "10" TO ws-rules-status
+                       NOT AT END
+                           PERFORM 2000-WRITE-RULE-CARD
+                   END-READ
+               END-PERFORM
+               CLOSE fb-rules-file
+           END-IF
+           CLOSE fb-cards-file
+           DISPLAY "FBRULGEN: WROTE " ws-rule-card-count
+               " RULE CARD(S) FROM FB.RULES.MASTER"
+           STOP RUN.
+
+       0100-CHECK-CARDS-OPEN.
+           IF ws-cards-status NOT = "00"
+               DISPLAY "FBRULGEN: OPEN FAILED ON CONTROL-CARD DECK - "
+                   "STATUS " ws-cards-status " - JOB ABENDING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1000-WRITE-RANGE-CARD.
+           INITIALIZE FB-CONTROL-RECORD
+           MOVE 'R' TO FB-CTL-TYPE
+           MOVE ws-range-low TO FB-CTL-LOW
+           MOVE ws-range-high TO FB-CTL-HIGH
+           WRITE FB-CONTROL-RECORD.
+
+       2000-WRITE-RULE-CARD.
+           IF FB-RUL-IS-ACTIVE
+               INITIALIZE FB-CONTROL-RECORD
+               MOVE 'D' TO FB-CTL-TYPE
+               MOVE FB-RUL-DIVISOR TO FB-CTL-DIVISOR
+               MOVE FB-RUL-LABEL TO FB-CTL-LABEL
+               WRITE FB-CONTROL-RECORD
+               ADD 1 TO ws-rule-card-count
+           END-IF.
