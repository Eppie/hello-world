@@ -0,0 +1,24 @@
+      ******************************************************************
+      * FBTRAIL.CPY
+      * End-of-run control-total / summary trailer.  FB-TRL-RULE-COUNTS
+      * carries one occurrence per active divisor/label rule (see
+      * FBCTL.cpy) so the trailer stays correct however the rule table
+      * is configured for the run - the original Fizz/Buzz/FizzBuzz/
+      * plain breakdown is just the two-rule case.  FB-TRL-COUNT-COMBO
+      * tallies NUMs that satisfied more than one rule (the "FizzBuzz"
+      * case); FB-TRL-COUNT-PLAIN tallies NUMs that satisfied none.
+      * Written once per run by fizz-buzz; read back by fb-recon to
+      * cross-check against independently computed totals.
+      ******************************************************************
+       01  FB-TRAILER-RECORD.
+           05  FB-TRL-ID               PIC X(7) VALUE "TRAILER".
+           05  FB-TRL-LOW              PIC 9(9).
+           05  FB-TRL-HIGH             PIC 9(9).
+           05  FB-TRL-TOTAL            PIC 9(9).
+           05  FB-TRL-COUNT-COMBO      PIC 9(9).
+           05  FB-TRL-COUNT-PLAIN      PIC 9(9).
+           05  FB-TRL-RULE-COUNT-OCC   PIC 9(1).
+           05  FB-TRL-RULE-COUNTS OCCURS 5 TIMES.
+               10  FB-TRL-RULE-DIVISOR     PIC 9(4).
+               10  FB-TRL-RULE-LABEL       PIC X(9).
+               10  FB-TRL-RULE-COUNT       PIC 9(9).
