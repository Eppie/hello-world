@@ -0,0 +1,20 @@
+      ******************************************************************
+      * FBRULES.CPY
+      * Master divisor/label rule table - one row per rule, keyed by
+      * divisor, held on a KSDS (FB.RULES.MASTER) so the rule set can
+      * be maintained online (see fb-rulmnt) instead of only ever being
+      * set for a single run via the FBCTL 'D' control cards.  A run's
+      * SYSIN control cards remain the source of truth for that run's
+      * own rule set (see FBCTL.cpy); this table is the longer-lived
+      * master an operator maintains between runs and from which future
+      * control cards are drawn.
+      ******************************************************************
+       01  FB-RULE-RECORD.
+           05  FB-RUL-DIVISOR          PIC 9(4).
+           05  FB-RUL-LABEL            PIC X(9).
+           05  FB-RUL-ACTIVE           PIC X(1).
+               88  FB-RUL-IS-ACTIVE        VALUE 'Y'.
+               88  FB-RUL-IS-INACTIVE      VALUE 'N'.
+           05  FB-RUL-CHG-DATE         PIC 9(8).
+           05  FB-RUL-CHG-TIME         PIC 9(6).
+           05  FB-RUL-CHG-USER         PIC X(8).
