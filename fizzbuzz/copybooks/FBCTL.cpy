@@ -0,0 +1,23 @@
+      ******************************************************************
+      * FBCTL.CPY
+      * SYSIN control-card layout for the FizzBuzz suite.
+      * Card type 'R' (range)  - one per run, gives the low/high NUM
+      *                          bounds.  Defaults to 1/100 if omitted.
+      * Card type 'D' (divisor)- zero or more, gives a divisor/label
+      *                          rule pair (e.g. 003/Fizz, 005/Buzz,
+      *                          007/Buzz, 011/Jazz for a special
+      *                          report).  Defaults to the classic
+      *                          3/Fizz, 5/Buzz pair if none supplied.
+      ******************************************************************
+       01  FB-CONTROL-RECORD.
+           05  FB-CTL-TYPE             PIC X(1).
+               88  FB-CTL-IS-RANGE         VALUE 'R'.
+               88  FB-CTL-IS-RULE          VALUE 'D'.
+           05  FB-CTL-RANGE-DATA.
+               10  FB-CTL-LOW              PIC 9(9).
+               10  FB-CTL-HIGH             PIC 9(9).
+               10  FILLER                  PIC X(61).
+           05  FB-CTL-RULE-DATA REDEFINES FB-CTL-RANGE-DATA.
+               10  FB-CTL-DIVISOR          PIC 9(4).
+               10  FB-CTL-LABEL            PIC X(9).
+               10  FILLER                  PIC X(66).
