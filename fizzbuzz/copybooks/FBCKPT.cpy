@@ -0,0 +1,23 @@
+      ******************************************************************
+      * FBCKPT.CPY
+      * Restart/checkpoint record for long fizz-buzz runs.  One fixed
+      * record, rewritten every FB-CKPT-INTERVAL NUMs processed (see
+      * fizz-buzz WORKING-STORAGE), on a relative (RRDS) dataset so a
+      * restarted run can resume from the last committed NUM instead
+      * of reprocessing the whole range.
+      ******************************************************************
+       01  FB-CKPT-RECORD.
+           05  FB-CKPT-STATUS          PIC X(1).
+               88  FB-CKPT-IN-PROGRESS     VALUE 'I'.
+               88  FB-CKPT-COMPLETE        VALUE 'C'.
+           05  FB-CKPT-LOW             PIC 9(9).
+           05  FB-CKPT-HIGH            PIC 9(9).
+           05  FB-CKPT-LAST-NUM        PIC 9(9).
+           05  FB-CKPT-TOTAL           PIC 9(9).
+           05  FB-CKPT-COUNT-COMBO     PIC 9(9).
+           05  FB-CKPT-COUNT-PLAIN     PIC 9(9).
+           05  FB-CKPT-RULE-COUNT-OCC  PIC 9(1).
+           05  FB-CKPT-RULE-COUNTS OCCURS 5 TIMES.
+               10  FB-CKPT-RULE-DIVISOR    PIC 9(4).
+               10  FB-CKPT-RULE-LABEL      PIC X(9).
+               10  FB-CKPT-RULE-COUNT      PIC 9(9).
