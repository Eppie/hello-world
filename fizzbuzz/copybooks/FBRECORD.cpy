@@ -0,0 +1,17 @@
+      ******************************************************************
+      * FBRECORD.CPY
+      * Shared FizzBuzz detail record - one row per NUM processed.
+      * COPY'd by fizz-buzz and any downstream program that reads or
+      * writes an individual FizzBuzz result (VSAM lookup file, CSV
+      * extract, reconciliation program).  FB-REC-LABEL is sized for
+      * the worst case of the FBCTL divisor/label rule table (up to
+      * 5 entries, 9 bytes each - see ws-max-rules in fizz-buzz) all
+      * matching the same NUM at once, not just the classic two-rule
+      * Fizz/Buzz case - a NUM divisible by every divisor in a larger
+      * rule table STRINGs every matching label together, and this
+      * field has to hold the whole result without truncating it.
+      ******************************************************************
+       01  FB-DETAIL-RECORD.
+           05  FB-REC-SEQ-NUM          PIC 9(9).
+           05  FB-REC-VALUE            PIC 9(9).
+           05  FB-REC-LABEL            PIC X(45).
