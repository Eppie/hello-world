@@ -0,0 +1,22 @@
+      ******************************************************************
+      * FBRAUD.CPY
+      * Audit-trail record for changes made through the fb-rulmnt
+      * online rule-maintenance transaction.  One record is appended
+      * (never updated) per add/change/deactivate, so ADD/CHANGE/
+      * DEACTIVATE FB-RUL-DIVISOR-BEFORE-AFTER SHOW-VALUE fields are
+      * available for after-the-fact business-rule-change audits.
+      ******************************************************************
+       01  FB-AUDIT-RECORD.
+           05  FB-AUD-DATE             PIC 9(8).
+           05  FB-AUD-TIME             PIC 9(6).
+           05  FB-AUD-USER             PIC X(8).
+           05  FB-AUD-TERM             PIC X(4).
+           05  FB-AUD-ACTION           PIC X(1).
+               88  FB-AUD-IS-ADD           VALUE 'A'.
+               88  FB-AUD-IS-CHANGE        VALUE 'C'.
+               88  FB-AUD-IS-DEACTIVATE    VALUE 'D'.
+           05  FB-AUD-DIVISOR          PIC 9(4).
+           05  FB-AUD-OLD-LABEL        PIC X(9).
+           05  FB-AUD-OLD-ACTIVE       PIC X(1).
+           05  FB-AUD-NEW-LABEL        PIC X(9).
+           05  FB-AUD-NEW-ACTIVE       PIC X(1).
