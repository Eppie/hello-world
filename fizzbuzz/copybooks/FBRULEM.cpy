@@ -0,0 +1,72 @@
+      ******************************************************************
+      * FBRULEM.CPY
+      * Symbolic map for the FBRULEM map (mapset FBRULES) used by the
+      * fb-rulmnt online rule-maintenance transaction.  Hand-maintained
+      * to mirror what DFHMSD/DFHMDI/DFHMDF assembly of FBRULEM.bms
+      * generates - keep the two in step when the map layout changes.
+      ******************************************************************
+       01  FBRULEMI.
+           05  FILLER                  PIC X(12).
+           05  FUNCL                   PIC S9(4) COMP.
+           05  FUNCF                   PIC X.
+           05  FUNCA                   PIC X.
+           05  FUNCI                   PIC X(1).
+           05  DIVISORL                PIC S9(4) COMP.
+           05  DIVISORF                PIC X.
+           05  DIVISORA                PIC X.
+           05  DIVISORI                PIC X(4).
+           05  LABELL                  PIC S9(4) COMP.
+           05  LABELF                  PIC X.
+           05  LABELA                  PIC X.
+           05  LABELI                  PIC X(9).
+           05  ACTIVEL                 PIC S9(4) COMP.
+           05  ACTIVEF                 PIC X.
+           05  ACTIVEA                 PIC X.
+           05  ACTIVEI                 PIC X(1).
+           05  TBL1L                   PIC S9(4) COMP.
+           05  TBL1F                   PIC X.
+           05  TBL1A                   PIC X.
+           05  TBL1I                   PIC X(45).
+           05  TBL2L                   PIC S9(4) COMP.
+           05  TBL2F                   PIC X.
+           05  TBL2A                   PIC X.
+           05  TBL2I                   PIC X(45).
+           05  TBL3L                   PIC S9(4) COMP.
+           05  TBL3F                   PIC X.
+           05  TBL3A                   PIC X.
+           05  TBL3I                   PIC X(45).
+           05  TBL4L                   PIC S9(4) COMP.
+           05  TBL4F                   PIC X.
+           05  TBL4A                   PIC X.
+           05  TBL4I                   PIC X(45).
+           05  TBL5L                   PIC S9(4) COMP.
+           05  TBL5F                   PIC X.
+           05  TBL5A                   PIC X.
+           05  TBL5I                   PIC X(45).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  MSGA                    PIC X.
+           05  MSGI                    PIC X(78).
+
+       01  FBRULEMO REDEFINES FBRULEMI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(4).
+           05  FUNCO                   PIC X(1).
+           05  FILLER                  PIC X(4).
+           05  DIVISORO                PIC X(4).
+           05  FILLER                  PIC X(4).
+           05  LABELO                  PIC X(9).
+           05  FILLER                  PIC X(4).
+           05  ACTIVEO                 PIC X(1).
+           05  FILLER                  PIC X(4).
+           05  TBL1O                   PIC X(45).
+           05  FILLER                  PIC X(4).
+           05  TBL2O                   PIC X(45).
+           05  FILLER                  PIC X(4).
+           05  TBL3O                   PIC X(45).
+           05  FILLER                  PIC X(4).
+           05  TBL4O                   PIC X(45).
+           05  FILLER                  PIC X(4).
+           05  TBL5O                   PIC X(45).
+           05  FILLER                  PIC X(4).
+           05  MSGO                    PIC X(78).
